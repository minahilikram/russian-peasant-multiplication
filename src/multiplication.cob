@@ -1,27 +1,359 @@
 identification division.
 program-id. multiplication.
 
+environment division.
+input-output section.
+file-control.
+    select mult-in-file
+        assign to "MULTIN"
+        organization line sequential
+        file status is ws-multin-status.
+    select mult-out-file
+        assign to "MULTOUT"
+        organization line sequential
+        file status is ws-multout-status.
+    select audit-file
+        assign to "AUDIT"
+        organization line sequential
+        file status is ws-audit-status.
+    select checkpoint-file
+        assign to "CHECKPT"
+        organization line sequential
+        file status is ws-checkpoint-status.
+    select control-file
+        assign to "CONTROLCARD"
+        organization line sequential
+        file status is ws-control-status.
+
 data division.
 
+file section.
+fd  mult-in-file.
+01  mult-in-record.
+    05 in-multiplier                picture s9(38) sign is trailing separate.
+    05 in-multiplicand               picture s9(38) sign is trailing separate.
+
+fd  mult-out-file.
+01  mult-out-record.
+    05 out-multiplier               picture -z(37)9.
+    05 out-filler-1                 picture x(2).
+    05 out-multiplicand             picture -z(37)9.
+    05 out-filler-2                 picture x(2).
+    05 out-answer                   picture -z(37)9.
+    05 out-filler-3                 picture x(2).
+    05 out-status                   picture x(10).
+    05 out-filler-4                 picture x(2).
+    05 out-reject-reason            picture x(32).
+
+fd  audit-file.
+01  audit-record.
+    05 aud-multiplier               picture -z(37)9.
+    05 aud-filler-1                 picture x(2).
+    05 aud-multiplicand             picture -z(37)9.
+    05 aud-filler-2                 picture x(2).
+    05 aud-answer                   picture -z(37)9.
+    05 aud-filler-3                 picture x(2).
+    05 aud-timestamp                picture x(21).
+    05 aud-filler-4                 picture x(2).
+    05 aud-status                   picture x(10).
+    05 aud-filler-5                 picture x(2).
+    05 aud-reject-reason            picture x(32).
+
+fd  checkpoint-file.
+01  checkpoint-record.
+    05 ckpt-record-count             picture 9(9).
+    05 ckpt-processed-count          picture 9(9).
+    05 ckpt-reject-count             picture 9(9).
+    05 ckpt-min-multiplier           picture s9(38) sign is trailing separate.
+    05 ckpt-max-multiplier           picture s9(38) sign is trailing separate.
+    05 ckpt-min-multiplicand         picture s9(38) sign is trailing separate.
+    05 ckpt-max-multiplicand         picture s9(38) sign is trailing separate.
+
+fd  control-file.
+01  control-record.
+    05 cc-run-mode                   picture x(6).
+    05 cc-filler-1                   picture x.
+    05 cc-trace-flag                 picture x.
+
 working-storage section.
-01 multiplier picture 9(36).
-01 multiplicand picture 9(36).
-01 answer picture 9(36).
+
+01 ws-audit-status picture xx.
+01 ws-multin-status picture xx.
+01 ws-multout-status picture xx.
+01 ws-checkpoint-status picture xx.
+01 ws-control-status picture xx.
+01 ws-trace-switch picture x value 'N'.
+01 ws-run-mode picture x(6) value 'BATCH '.
+01 ws-added-flag picture x value 'N'.
+copy multflds.
+
+01 orig-multiplier picture s9(38).
+01 orig-multiplicand picture s9(38).
+
+01 ws-eof-switch picture x value 'N'.
+01 ws-overflow-switch picture x value 'N'.
+01 ws-reject-switch picture x value 'N'.
+01 ws-reject-reason picture x(32) value spaces.
+01 ws-reject-count picture 9(9) value zero.
+01 ws-current-date picture x(21).
+
+01 ws-record-count picture 9(9) value zero.
+01 ws-checkpoint-interval picture 9(9) value 100.
+01 ws-skip-count picture 9(9) value zero.
+
+01 ws-processed-count picture 9(9) value zero.
+01 ws-min-multiplier picture s9(38) value 99999999999999999999999999999999999999.
+01 ws-max-multiplier picture s9(38) value zero.
+01 ws-min-multiplicand picture s9(38) value 99999999999999999999999999999999999999.
+01 ws-max-multiplicand picture s9(38) value -99999999999999999999999999999999999999.
 
 procedure division.
 begin.
-    display 'multiplier?'.
-    accept multiplier.
-    display 'multiplicand?'.
-    accept multiplicand.
-    perform calculation
-        with test after
-        until multiplier <= 0.
-    display answer.
+    perform read-control-card
+    if ws-run-mode = 'SINGLE'
+        perform run-single-mode
+    else
+        perform run-batch-mode
+    end-if
+    stop run.
+
+read-control-card.
+    move 'N' to ws-trace-switch
+    move 'BATCH ' to ws-run-mode
+    open input control-file
+    if ws-control-status = '00'
+        read control-file
+            not at end
+                move cc-run-mode to ws-run-mode
+                move cc-trace-flag to ws-trace-switch
+        end-read
+        close control-file
+    end-if.
+
+run-batch-mode.
+    open input mult-in-file
+    if ws-multin-status not = '00'
+        display 'UNABLE TO OPEN MULTIN - FILE STATUS ' ws-multin-status
+        stop run
+    end-if
+    perform read-checkpoint
+    if ws-skip-count > 0
+        open extend mult-out-file
+        if ws-multout-status = '35'
+            open output mult-out-file
+        end-if
+    else
+        open output mult-out-file
+    end-if
+    open extend audit-file
+    if ws-audit-status = '35'
+        open output audit-file
+    end-if
+    perform read-mult-in
+    perform process-pair
+        with test before
+        until ws-eof-switch = 'Y'
+    close mult-in-file
+    close mult-out-file
+    close audit-file
+    move zero to ws-record-count
+    perform write-checkpoint
+    perform print-summary.
+
+run-single-mode.
+    open input mult-in-file
+    if ws-multin-status not = '00'
+        display 'UNABLE TO OPEN MULTIN - FILE STATUS ' ws-multin-status
+        stop run
+    end-if
+    open output mult-out-file
+    open extend audit-file
+    if ws-audit-status = '35'
+        open output audit-file
+    end-if
+    perform read-mult-in
+    if ws-eof-switch = 'Y'
+        display 'SINGLE MODE - NO PAIR FOUND ON MULTIN'
+    else
+        perform process-one-pair
+    end-if
+    perform print-summary
+    close mult-in-file
+    close mult-out-file
+    close audit-file.
+
+read-checkpoint.
+    move zero to ws-skip-count
+    open input checkpoint-file
+    if ws-checkpoint-status = '00'
+        read checkpoint-file
+            not at end
+                move ckpt-record-count to ws-skip-count
+                if ws-skip-count > 0
+                    move ckpt-processed-count to ws-processed-count
+                    move ckpt-reject-count to ws-reject-count
+                    move ckpt-min-multiplier to ws-min-multiplier
+                    move ckpt-max-multiplier to ws-max-multiplier
+                    move ckpt-min-multiplicand to ws-min-multiplicand
+                    move ckpt-max-multiplicand to ws-max-multiplicand
+                end-if
+        end-read
+        close checkpoint-file
+    end-if.
+
+write-checkpoint.
+    open output checkpoint-file
+    move ws-record-count to ckpt-record-count
+    move ws-processed-count to ckpt-processed-count
+    move ws-reject-count to ckpt-reject-count
+    move ws-min-multiplier to ckpt-min-multiplier
+    move ws-max-multiplier to ckpt-max-multiplier
+    move ws-min-multiplicand to ckpt-min-multiplicand
+    move ws-max-multiplicand to ckpt-max-multiplicand
+    write checkpoint-record
+    close checkpoint-file.
+
+read-mult-in.
+    read mult-in-file
+        at end
+            move 'Y' to ws-eof-switch
+    end-read.
+
+process-pair.
+    add 1 to ws-record-count
+    if ws-record-count <= ws-skip-count
+        perform read-mult-in
+    else
+        perform process-one-pair
+        if (function mod(ws-record-count, ws-checkpoint-interval)) = 0
+            perform write-checkpoint
+        end-if
+        perform read-mult-in
+    end-if.
+
+process-one-pair.
+    perform validate-pair
+    if ws-reject-switch = 'Y'
+        perform write-rejected
+    else
+        move in-multiplier to multiplier
+        move in-multiplicand to multiplicand
+        move multiplier to orig-multiplier
+        move multiplicand to orig-multiplicand
+        move zero to answer
+        move 'N' to ws-overflow-switch
+        perform calculation
+            with test after
+            until multiplier <= 0 or ws-overflow-switch = 'Y'
+        perform write-result
+    end-if.
+
+validate-pair.
+    move 'N' to ws-reject-switch
+    move spaces to ws-reject-reason
+    if in-multiplier is not numeric
+        move 'Y' to ws-reject-switch
+        move 'MULTIPLIER NOT NUMERIC' to ws-reject-reason
+    else
+        if in-multiplicand is not numeric
+            move 'Y' to ws-reject-switch
+            move 'MULTIPLICAND NOT NUMERIC' to ws-reject-reason
+        else
+            if in-multiplier < 0
+                move 'Y' to ws-reject-switch
+                move 'MULTIPLIER MUST NOT BE NEGATIVE' to ws-reject-reason
+            end-if
+        end-if
+    end-if.
+
+write-rejected.
+    display 'REJECTED - ' ws-reject-reason
+    add 1 to ws-reject-count
+    move spaces to mult-out-record
+    if in-multiplier is numeric
+        move in-multiplier to out-multiplier
+    else
+        move zero to out-multiplier
+    end-if
+    if in-multiplicand is numeric
+        move in-multiplicand to out-multiplicand
+    else
+        move zero to out-multiplicand
+    end-if
+    move zero to out-answer
+    move 'REJECTED' to out-status
+    move ws-reject-reason to out-reject-reason
+    write mult-out-record
+    perform write-audit-record.
+
+write-result.
+    add 1 to ws-processed-count
+    if orig-multiplier < ws-min-multiplier
+        move orig-multiplier to ws-min-multiplier
+    end-if
+    if orig-multiplier > ws-max-multiplier
+        move orig-multiplier to ws-max-multiplier
+    end-if
+    if orig-multiplicand < ws-min-multiplicand
+        move orig-multiplicand to ws-min-multiplicand
+    end-if
+    if orig-multiplicand > ws-max-multiplicand
+        move orig-multiplicand to ws-max-multiplicand
+    end-if
+    move spaces to mult-out-record
+    move orig-multiplier to out-multiplier
+    move orig-multiplicand to out-multiplicand
+    move answer to out-answer
+    if ws-overflow-switch = 'Y'
+        display 'OVERFLOW - answer exceeds 9(38) digits for pair'
+        move 'OVERFLOW' to out-status
+    else
+        move 'OK' to out-status
+    end-if
+    write mult-out-record
+    perform write-audit-record.
+
+write-audit-record.
+    move spaces to audit-record
+    move out-multiplier to aud-multiplier
+    move out-multiplicand to aud-multiplicand
+    move out-answer to aud-answer
+    move out-status to aud-status
+    move out-reject-reason to aud-reject-reason
+    move function current-date to ws-current-date
+    move ws-current-date to aud-timestamp
+    write audit-record.
+
+print-summary.
+    display '===================================================='
+    display 'MULTIPLICATION BATCH CONTROL REPORT'
+    display 'RECORDS PROCESSED  : ' ws-processed-count
+    display 'RECORDS REJECTED   : ' ws-reject-count
+    if ws-processed-count > 0
+        display 'MIN MULTIPLIER     : ' ws-min-multiplier
+        display 'MAX MULTIPLIER     : ' ws-max-multiplier
+        display 'MIN MULTIPLICAND   : ' ws-min-multiplicand
+        display 'MAX MULTIPLICAND   : ' ws-max-multiplicand
+    end-if
+    display '===================================================='.
 
 calculation.
+    move 'N' to ws-added-flag
     if ((function mod(multiplier, 2)) = 1) then
         add multiplicand to answer
+            on size error
+                move 'Y' to ws-overflow-switch
+        end-add
+        move 'Y' to ws-added-flag
+    end-if.
+    if ws-trace-switch = 'Y'
+        display 'TRACE MULTIPLIER=' multiplier
+            ' MULTIPLICAND=' multiplicand
+            ' ADDED=' ws-added-flag
+            ' ANSWER=' answer
     end-if.
     divide 2 into multiplier.
-    multiply 2 by multiplicand.
+    multiply 2 by multiplicand
+        on size error
+            move 'Y' to ws-overflow-switch
+    end-multiply.
