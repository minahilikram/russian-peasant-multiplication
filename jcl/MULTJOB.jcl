@@ -0,0 +1,26 @@
+//MULTJOB  JOB (ACCTNO),'RUSSIAN PEASANT MULT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* OVERNIGHT RUN OF THE RUSSIAN PEASANT MULTIPLICATION BATCH.
+//* CONTROLCARD SELECTS THE RUN MODE:
+//*   COLS 1-6  RUN MODE  - BATCH  (DRIVE MULTIN) OR SINGLE (ONE PAIR)
+//*   COL  8    TRACE FLAG - Y TO DISPLAY THE HALVING/DOUBLING TABLE
+//* FOR SINGLE MODE ONLY THE FIRST MULTIN RECORD IS READ AND THE RUN
+//* ENDS AFTER THAT ONE PAIR - SAME MULTIN FORMAT AND DD AS BATCH MODE.
+//*
+//STEP1    EXEC PGM=MULTIPLICATION
+//STEPLIB  DD DSN=PROD.MULT.LOADLIB,DISP=SHR
+//CONTROLCARD DD *
+BATCH  Y
+/*
+//MULTIN   DD DSN=PROD.MULT.INPUT,DISP=SHR
+//MULTOUT  DD DSN=PROD.MULT.OUTPUT,DISP=(MOD,CATLG,KEEP),
+//            SPACE=(TRK,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=167)
+//AUDIT    DD DSN=PROD.MULT.AUDIT,DISP=(MOD,CATLG,KEEP),
+//            SPACE=(TRK,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=190)
+//CHECKPT  DD DSN=PROD.MULT.CHECKPT,DISP=(MOD,CATLG,KEEP),
+//            SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
