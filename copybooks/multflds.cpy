@@ -0,0 +1,3 @@
+01 multiplier                        picture s9(38) comp-3.
+01 multiplicand                      picture s9(38) comp-3.
+01 answer                            picture s9(38) comp-3.
